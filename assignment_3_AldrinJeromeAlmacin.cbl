@@ -13,14 +13,19 @@
        FILE-CONTROL.
            SELECT MASTER-FILE
              ASSIGN TO 'MASTER.DAT'
-             ORGANIZATION IS LINE SEQUENTIAL. 
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS M-ACCT-NO.
            SELECT TRANSACTION-FILE
              ASSIGN TO 'TRANS.DAT'
              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEW-MASTER-FILE
              ASSIGN TO 'NEW-MAST.DAT'
              ORGANIZATION IS LINE SEQUENTIAL.
-          
+           SELECT SUSPENSE-FILE
+             ASSIGN TO 'SUSPENSE.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
       ***********************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -28,31 +33,47 @@
            RECORD CONTAINS 13 CHARACTERS.
        01  MASTER-REC.
            05 M-ACCT-NO       PIC X(5).
-           05 M-AMOUNT        PIC 9(5)V99.  
+           05 M-AMOUNT        PIC S9(5)V99.
            05 M-ACTIVE        PIC X.
               88 ACTIVE               VALUE 'Y'.
               88 NOT-ACTIVE           VALUE 'N'.  
            
        FD  TRANSACTION-FILE
-           RECORD CONTAINS 13 CHARACTERS.
+           RECORD CONTAINS 21 CHARACTERS.
        01  TRANS-REC.
            05 T-ACCT-NO       PIC X(5).
-           05 T-AMOUNT        PIC 9(5)V99.
+           05 T-AMOUNT        PIC S9(5)V99.
            05 T-CODE          PIC X.
+              88 ADD-R                 VALUE 'A'.
               88 UPDATE-R              VALUE 'U'.
-              88 DELETE-R              VALUE 'D'. 
+              88 DELETE-R              VALUE 'D'.
+              88 REACTIVATE-R          VALUE 'R'.
+           05 T-DATE          PIC 9(8).
               
        FD  NEW-MASTER-FILE
            RECORD CONTAINS 13 CHARACTERS. 
        01  NEW-MASTER-REC.
            05 MN-ACCT-NO       PIC X(5).
-           05 MN-AMOUNT        PIC 9(5)V99.  
+           05 MN-AMOUNT        PIC S9(5)V99.
            05 MN-ACTIVE        PIC X.
-          
+
+      *TRANSACTIONS THAT COULD NOT BE APPLIED (NO MATCHING MASTER
+      *RECORD, A DUPLICATE ADD, OR A BAD T-CODE) ARE WRITTEN HERE
+      *SO THEY CAN BE RESEARCHED AND RESUBMITTED NEXT CYCLE.
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05 SU-ACCT-NO       PIC X(5).
+           05 SU-AMOUNT        PIC S9(5)V99.
+           05 SU-CODE          PIC X.
+           05 SU-REASON        PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  MORE-RECORDS       PIC X    VALUE 'Y'.
-       01  RESET-FILE         PIC X    VALUE 'N'.   
-           
+       01  RESET-FILE         PIC X    VALUE 'N'.
+       01  WS-SUSPENSE-REASON PIC X(40).
+       01  WS-NEW-AMOUNT      PIC S9(5)V99.
+
       **********************************************************
       * CONTROLS THE MAIN LOGIC OF THE PROGRAM.
        PROCEDURE DIVISION.
@@ -76,27 +97,56 @@
       * OPENS THE TRANSACTION AND MASTER FILE.
        200-OPEN-PARA.
            OPEN  INPUT   TRANSACTION-FILE
-           OPEN  I-O     MASTER-FILE.
+           OPEN  I-O     MASTER-FILE
+           OPEN  OUTPUT  SUSPENSE-FILE.
       **********************************************************
-      * FUNCTION THAT PROCESSES THE TRANSACTION RECORD. IT CHECKS
-      *  WHETHER THE RECORD SHOULD BE UPDATED, DELETED, OR NOT VALID            
+      * FUNCTION THAT PROCESSES A TRANSACTION AGAINST A MASTER RECORD
+      *  THAT HAS ALREADY BEEN FOUND (READ) BY 800-READ-MASTER-PARA.
        300-PROCESS-PARA.
            EVALUATE TRUE
              WHEN UPDATE-R
                PERFORM 400-UPDATE-PARA
              WHEN DELETE-R
                PERFORM 500-DELETE-PARA
+             WHEN REACTIVATE-R
+               PERFORM 550-REACTIVATE-PARA
+             WHEN ADD-R
+               MOVE 'ACCOUNT ALREADY EXISTS ON MASTER FILE'
+                 TO WS-SUSPENSE-REASON
+               PERFORM 850-SUSPENSE-PARA
              WHEN OTHER
-               DISPLAY 'ERROR IN TRANSACTION CODE FOR TRANSACTION '
-                'TRANSACTION NO ', T-ACCT-NO
+               MOVE 'INVALID TRANSACTION CODE' TO WS-SUSPENSE-REASON
+               PERFORM 850-SUSPENSE-PARA
            END-EVALUATE.
       **********************************************************
+      * FUNCTION THAT ADDS A NEW MASTER RECORD FOR AN ACCT-NO THAT
+      *  DOES NOT YET EXIST ON THE MASTER FILE.
+       350-ADD-PARA.
+           MOVE T-ACCT-NO TO M-ACCT-NO
+           MOVE T-AMOUNT  TO M-AMOUNT
+           MOVE 'Y'       TO M-ACTIVE
+           WRITE MASTER-REC
+             INVALID KEY
+               MOVE 'ACCOUNT COULD NOT BE ADDED' TO WS-SUSPENSE-REASON
+               PERFORM 850-SUSPENSE-PARA
+             NOT INVALID KEY
+               DISPLAY 'ACCOUNT ', T-ACCT-NO, ' ADDED.'
+           END-WRITE.
+      **********************************************************
       * FUNCTION THAT UPDATES THE AMOUNT IN MASTER RECORD BASE ON THE.
-      *  AMOUNT ADDED FROM THE CORRESPONDING RECORD IN TRANSACTION 
-      *  FILE.
+      *  AMOUNT ADDED FROM THE CORRESPONDING RECORD IN TRANSACTION
+      *  FILE. AN UPDATE THAT WOULD DRIVE THE BALANCE NEGATIVE IS
+      *  REJECTED TO SUSPENSE INSTEAD OF BEING APPLIED.
        400-UPDATE-PARA.
-           ADD T-AMOUNT TO M-AMOUNT
-           REWRITE MASTER-REC.
+           COMPUTE WS-NEW-AMOUNT = M-AMOUNT + T-AMOUNT
+           IF WS-NEW-AMOUNT < 0
+             MOVE 'UPDATE WOULD DRIVE BALANCE NEGATIVE'
+               TO WS-SUSPENSE-REASON
+             PERFORM 850-SUSPENSE-PARA
+           ELSE
+             MOVE WS-NEW-AMOUNT TO M-AMOUNT
+             REWRITE MASTER-REC
+           END-IF.
       **********************************************************
       * FUNCTION THAT SETS A RECORD TO BE DELETED/NOT INCLUDED IN
       *  THE NEW FILE.
@@ -104,41 +154,64 @@
            MOVE 'N' TO M-ACTIVE
            REWRITE MASTER-REC.
       **********************************************************
+      * FUNCTION THAT REACTIVATES AN ACCOUNT THAT WAS SOFT-DELETED
+      *  (E.G. BY A 'D' TRANSACTION AGAINST THE WRONG ACCT-NO), SO IT
+      *  DOES NOT HAVE TO BE FIXED BY HAND-EDITING MASTER.DAT.
+       550-REACTIVATE-PARA.
+           MOVE 'Y' TO M-ACTIVE
+           REWRITE MASTER-REC
+           DISPLAY 'ACCOUNT ', T-ACCT-NO, ' REACTIVATED.'.
+      **********************************************************
       * FUNCTION THAT CLOSES BOTH THE TRANSACTION AND MASTER FILE. 
        600-CLOSE-PARA.
            CLOSE TRANSACTION-FILE
-                 MASTER-FILE.
+                 MASTER-FILE
+                 SUSPENSE-FILE.
       **********************************************************
-      * FUNCTION THAT RESETS THE MASTER FILE AND SETS NO TO RESET-FILE
-      *  MAKING THE RESET FILE REITERABLE.
-       700-RESET-PARA.
-           MOVE 'N' TO RESET-FILE
-           CLOSE MASTER-FILE
-           OPEN  I-O MASTER-FILE.
-      **********************************************************
-      * FUNCTION THAT READS THE MASTER FILE AND CALLS THE PROCESS
-      *  FUNCTION. ALSO CALLS RESET TO PUT THE POINTER BACK TO FIRST.
+      * FUNCTION THAT LOOKS UP THE MASTER RECORD FOR THE CURRENT
+      *  TRANSACTION DIRECTLY BY KEY (MASTER-FILE IS INDEXED ON
+      *  M-ACCT-NO) AND DISPATCHES IT, INSTEAD OF RESCANNING THE
+      *  WHOLE MASTER FILE FOR EVERY TRANSACTION.
        800-READ-MASTER-PARA.
-           PERFORM UNTIL RESET-FILE = 'Y'
-             READ MASTER-FILE
-               AT END 
-                 MOVE 'Y' TO RESET-FILE
-               NOT AT END
-                 IF M-ACCT-NO = T-ACCT-NO
-                   PERFORM 300-PROCESS-PARA
-                   MOVE 'Y' TO RESET-FILE
-                 END-IF
-             END-READ
-           END-PERFORM
-           
-           PERFORM 700-RESET-PARA.
+           MOVE T-ACCT-NO TO M-ACCT-NO
+           READ MASTER-FILE
+             INVALID KEY
+               IF ADD-R
+                 PERFORM 350-ADD-PARA
+               ELSE
+                 MOVE 'NO MATCHING MASTER RECORD'
+                   TO WS-SUSPENSE-REASON
+                 PERFORM 850-SUSPENSE-PARA
+               END-IF
+             NOT INVALID KEY
+               PERFORM 300-PROCESS-PARA
+           END-READ.
+      **********************************************************
+      * FUNCTION THAT WRITES A TRANSACTION THAT COULD NOT BE APPLIED
+      *  TO THE SUSPENSE FILE, ALONG WITH THE REASON IT WAS REJECTED.
+      *  WS-SUSPENSE-REASON MUST BE SET BY THE CALLER FIRST.
+       850-SUSPENSE-PARA.
+           MOVE T-ACCT-NO         TO SU-ACCT-NO
+           MOVE T-AMOUNT          TO SU-AMOUNT
+           MOVE T-CODE            TO SU-CODE
+           MOVE WS-SUSPENSE-REASON TO SU-REASON
+           WRITE SUSPENSE-RECORD
+           DISPLAY 'TRANSACTION ', T-ACCT-NO,
+            ' ROUTED TO SUSPENSE: ', WS-SUSPENSE-REASON.
       **********************************************************
       * FUNCTION TO MOVE THE ACTIVE DATA TO THE NEW FILE
        900-MOVE-TO-NEW-FILE-PARA.
            OPEN OUTPUT NEW-MASTER-FILE
+           MOVE LOW-VALUES TO M-ACCT-NO
+           START MASTER-FILE
+             KEY IS NOT LESS THAN M-ACCT-NO
+             INVALID KEY
+               DISPLAY 'NO RECORDS IN THE MASTER FILE.'
+           END-START
+           MOVE 'N' TO RESET-FILE
            PERFORM UNTIL RESET-FILE = 'Y'
-             READ MASTER-FILE
-               AT END 
+             READ MASTER-FILE NEXT RECORD
+               AT END
                  MOVE 'Y' TO RESET-FILE
                NOT AT END
                  IF M-ACTIVE = 'Y'
@@ -148,4 +221,4 @@
              END-READ
            END-PERFORM
            CLOSE NEW-MASTER-FILE.
-      **********************************************************
\ No newline at end of file
+      **********************************************************
