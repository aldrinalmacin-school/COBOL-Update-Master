@@ -0,0 +1,138 @@
+      *NAME: ALDRIN JEROME ALMACIN
+      *DATE: AUGUST 8, 2026
+      *PURPOSE: SCAN TRANS.DAT BEFORE UPDISP RUNS AND FLAG ANY
+      *TRANSACTION OLDER THAN WS-AGING-THRESHOLD DAYS THAT IS STILL
+      *SITTING UNPROCESSED, SO STALE TRANSACTIONS DO NOT QUIETLY PILE
+      *UP UNAPPLIED.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+             ASSIGN TO 'TRANS.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGING-REPORT-FILE
+             ASSIGN TO 'AGERPT.OUT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 43 CHARACTERS.
+       01  TRANS-RECORD.
+           05 SSNO-IN             PIC X(9).
+           05 NAME-IN             PIC X(20).
+           05 SALARY-IN           PIC 9(5).
+           05 CODE-IN             PIC X.
+             88 ADD-R                     VALUE '1'.
+             88 UPDATE-R                  VALUE '2'.
+             88 DELETE-R                  VALUE '3'.
+           05 DATE-IN             PIC 9(8).
+
+      *THE AGING REPORT: EVERY TRANSACTION IN TRANS.DAT WHOSE DATE-IN
+      *IS OLDER THAN WS-AGING-THRESHOLD DAYS, SO OPERATIONS CAN CHASE
+      *DOWN STALE ITEMS BEFORE THE UPDATE JOB RUNS.
+       FD  AGING-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AGING-REPORT-RECORD    PIC X(80).
+      *---------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MORE-DATA               PIC X    VALUE 'Y'.
+       01  WS-AGING-THRESHOLD      PIC 9(3) VALUE 7.
+       01  WS-STALE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-TODAY                PIC 9(8).
+       01  WS-TODAY-INT            PIC 9(9).
+       01  WS-TRANS-INT            PIC 9(9).
+       01  WS-AGE-DAYS             PIC S9(9).
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(30) VALUE SPACES.
+           05 FILLER               PIC X(28) VALUE
+              'TRANSACTION AGING REPORT'.
+
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(11) VALUE 'SSN'.
+           05 FILLER               PIC X(12) VALUE 'TRANS DATE'.
+           05 FILLER               PIC X(10) VALUE 'AGE (DAYS)'.
+
+       01  WS-DETAIL-LINE.
+           05 D-SSNO               PIC X(11).
+           05 D-TRANS-DATE         PIC X(12).
+           05 D-AGE-DAYS           PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER               PIC X(34) VALUE
+              'STALE TRANSACTIONS FOUND:'.
+           05 T-STALE-COUNT        PIC ZZZ,ZZ9.
+
+      **********************************************************
+       PROCEDURE DIVISION.
+      *READS TRANS.DAT AND WRITES ONE DETAIL LINE FOR EVERY
+      *TRANSACTION OLDER THAN WS-AGING-THRESHOLD DAYS.
+       100-MAIN-PARA.
+           OPEN INPUT  TRANSACTION-FILE
+           OPEN OUTPUT AGING-REPORT-FILE
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE FUNCTION INTEGER-OF-DATE (WS-TODAY) TO WS-TODAY-INT
+
+           MOVE SPACES TO AGING-REPORT-RECORD
+           WRITE AGING-REPORT-RECORD FROM WS-HEADING-1
+           WRITE AGING-REPORT-RECORD FROM WS-HEADING-2
+
+           PERFORM UNTIL MORE-DATA = 'N'
+             READ TRANSACTION-FILE
+               AT END
+                 MOVE 'N' TO MORE-DATA
+               NOT AT END
+                 PERFORM 200-CHECK-AGE-PARA
+             END-READ
+           END-PERFORM
+
+           MOVE SPACES TO AGING-REPORT-RECORD
+           WRITE AGING-REPORT-RECORD
+           MOVE WS-STALE-COUNT TO T-STALE-COUNT
+           WRITE AGING-REPORT-RECORD FROM WS-TOTAL-LINE
+
+           CLOSE TRANSACTION-FILE
+           CLOSE AGING-REPORT-FILE
+
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'TRANSACTION AGING REPORT COMPLETE.'
+           DISPLAY 'STALE TRANSACTIONS FOUND: ', WS-STALE-COUNT
+           DISPLAY '--------------------------------------------'
+
+           STOP RUN.
+      *-------------------------------------------------------------
+      *COMPUTES THE AGE IN DAYS OF THE CURRENT TRANSACTION AND WRITES
+      *A DETAIL LINE IF IT IS OLDER THAN WS-AGING-THRESHOLD DAYS. A
+      *NEGATIVE AGE MEANS DATE-IN IS AFTER TODAY - A MIS-KEYED DATE,
+      *NOT A STALE TRANSACTION - SO IT IS FLAGGED SEPARATELY RATHER
+      *THAN BEING TREATED AS AN AGE.
+       200-CHECK-AGE-PARA.
+           MOVE FUNCTION INTEGER-OF-DATE (DATE-IN) TO WS-TRANS-INT
+           SUBTRACT WS-TRANS-INT FROM WS-TODAY-INT
+             GIVING WS-AGE-DAYS
+
+           IF WS-AGE-DAYS < 0
+             DISPLAY 'WARNING: TRANSACTION FOR SSN ', SSNO-IN,
+              ' HAS A DATE-IN AFTER TODAY. CHECK FOR A MIS-KEYED '
+              'DATE.'
+           ELSE
+             IF WS-AGE-DAYS > WS-AGING-THRESHOLD
+               MOVE SSNO-IN     TO D-SSNO
+               MOVE DATE-IN (5:2) TO D-TRANS-DATE (1:2)
+               MOVE '/'           TO D-TRANS-DATE (3:1)
+               MOVE DATE-IN (7:2) TO D-TRANS-DATE (4:2)
+               MOVE '/'           TO D-TRANS-DATE (6:1)
+               MOVE DATE-IN (1:4) TO D-TRANS-DATE (7:4)
+               MOVE WS-AGE-DAYS TO D-AGE-DAYS
+               WRITE AGING-REPORT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-STALE-COUNT
+             END-IF
+           END-IF.
+      ****************************************************************
