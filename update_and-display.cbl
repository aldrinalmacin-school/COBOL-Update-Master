@@ -23,12 +23,25 @@
              
            SELECT PAYROLL-MASTER
              ASSIGN TO 'CH1501.OUT'
-             ORGANIZATION IS LINE SEQUENTIAL.   
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE
+             ASSIGN TO 'AUDIT.LOG'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+             ASSIGN TO 'UPDISP.CKP'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKP-STATUS.
+
+           SELECT REJECT-FILE
+             ASSIGN TO 'REJECT.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL.
       *********************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE
-           RECORD CONTAINS 35 CHARACTERS.
+           RECORD CONTAINS 43 CHARACTERS.
        01  TRANS-RECORD.
            05 SSNO-IN             PIC X(9).
            05 NAME-IN             PIC X(20).
@@ -37,25 +50,148 @@
              88 ADD-R                     VALUE '1'.
              88 UPDATE-R                  VALUE '2'.
              88 DELETE-R                  VALUE '3'.
+           05 DATE-IN             PIC 9(8).
                
        FD  MASTER-FILE
-           RECORD CONTAINS 34 CHARACTERS.
+           RECORD CONTAINS 47 CHARACTERS.
        01  MASTER-RECORD.
            05 I-SSNO-OUT          PIC X(9).
            05 I-NAME-OUT          PIC X(20).
-           05 I-SALARY-OUT        PIC 9(5). 
+           05 I-SALARY-OUT        PIC 9(5).
+           05 I-PREV-SALARY-OUT   PIC 9(5).
+           05 I-LAST-CHANGE-DATE  PIC 9(8).
            
+      *THE PAYROLL REGISTER: A PRINTABLE REPORT WITH HEADINGS, PAGE
+      *BREAKS AND A GRAND TOTAL, RATHER THAN A RAW COPY OF THE MASTER.
        FD  PAYROLL-MASTER
-           RECORD CONTAINS 34 CHARACTERS.
-       01  PAYROLL-RECORD.
-           05 SSNO-OUT            PIC X(9).
-           05 NAME-OUT            PIC X(20).
-           05 SALARY-OUT          PIC 9(5).
-      *---------------------------------------------------------       
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-RECORD         PIC X(80).
+
+      *AUDIT TRAIL OF EVERY ADD/UPDATE/DELETE APPLIED TO THE MASTER,
+      *WRITTEN IN ADDITION TO THE CONSOLE DISPLAY MESSAGES SO A RUN
+      *CAN BE RECONSTRUCTED WITHOUT RERUNNING THE JOB.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 118 CHARACTERS.
+       01  AUDIT-RECORD.
+           05 AU-TIMESTAMP        PIC X(14).
+           05 AU-SSNO             PIC X(9).
+           05 AU-TRANS-CODE       PIC X.
+           05 AU-OLD-NAME         PIC X(20).
+           05 AU-OLD-SALARY       PIC 9(5).
+           05 AU-NEW-NAME         PIC X(20).
+           05 AU-NEW-SALARY       PIC 9(5).
+           05 AU-STATUS           PIC X(4).
+           05 AU-REASON           PIC X(40).
+
+      *CHECKPOINT RECORDS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *TRANSACTIONS SO A MID-RUN ABEND CAN BE RESTARTED WITHOUT
+      *REAPPLYING TRANSACTIONS THAT ALREADY LANDED ON CH1501.NDX.
+      *A FINAL RECORD WITH CK-STATUS = 'COMPLETE' MARKS A CLEAN RUN
+      *SO THE NEXT RUN DOES NOT MISTAKE IT FOR AN ABEND TO RESTART.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CK-TRANS-COUNT      PIC 9(9).
+           05 CK-LAST-KEY         PIC X(9).
+           05 CK-STATUS           PIC X(8).
+
+      *EVERY REJECTED TRANSACTION (DUPLICATE ADD, MISSING KEY ON
+      *UPDATE/DELETE, OR A BAD CODE-IN) IS WRITTEN HERE VERBATIM
+      *ALONGSIDE THE REASON, SO IT CAN BE CORRECTED AND RESUBMITTED.
+       FD  REJECT-FILE
+           RECORD CONTAINS 83 CHARACTERS.
+       01  REJECT-RECORD.
+           05 RJ-TRANS-RECORD     PIC X(43).
+           05 RJ-REASON           PIC X(40).
+      *---------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  MORE-DATA              PIC X    VALUE 'Y'.
-       01  RECORD-COUNTER         PIC 9(3) VALUE 0.  
-      
+       01  RECORD-COUNTER         PIC 9(9) VALUE 0.
+
+      *CHECKPOINT/RESTART CONTROLS.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 500.
+       01  WS-RESTART-MODE        PIC X    VALUE 'N'.
+           88 RESTART-IN-PROGRESS      VALUE 'Y'.
+       01  WS-RESTART-COUNT       PIC 9(9) VALUE 0.
+       01  WS-CKP-STATUS          PIC X(2).
+           88 CHECKPOINT-FILE-OK       VALUE '00'.
+
+      *WORKING FIELDS USED TO BUILD AN AUDIT-RECORD BEFORE IT IS
+      *WRITTEN TO AUDIT-FILE.
+       01  WS-AUDIT-OLD-NAME      PIC X(20).
+       01  WS-AUDIT-OLD-SALARY    PIC 9(5).
+
+      *RUN-CONTROL COUNTS AND TOTALS FOR THE END-OF-RUN SUMMARY
+      *PRINTED BY 600-PRINT-PARA.
+       01  WS-ADD-COUNT           PIC 9(5) VALUE 0.
+       01  WS-UPDATE-COUNT        PIC 9(5) VALUE 0.
+       01  WS-DELETE-COUNT        PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(5) VALUE 0.
+       01  WS-SKIPPED-COUNT       PIC 9(9) VALUE 0.
+       01  WS-SALARY-HASH-TOTAL   PIC 9(9) VALUE 0.
+
+      *CONTROL TOTALS RECONCILIATION: WS-BEFORE-TOTAL IS THE TOTAL
+      *I-SALARY-OUT ACROSS CH1501.NDX BEFORE ANY TRANSACTION IS
+      *APPLIED. WS-EXPECTED-DELTA IS ACCUMULATED AS TRANSACTIONS ARE
+      *SUCCESSFULLY APPLIED (SALARY-IN FOR AN ADD, THE NET CHANGE FOR
+      *AN UPDATE, MINUS THE OLD SALARY FOR A DELETE). AT THE END OF
+      *THE RUN THIS IS COMPARED TO THE ACTUAL CHANGE IN THE MASTER
+      *TOTAL SO A MIS-KEYED TRANSACTION THAT STILL PASSES THE INVALID
+      *KEY CHECKS DOES NOT GO UNNOTICED.
+       01  WS-BEFORE-TOTAL         PIC 9(9)   VALUE 0.
+       01  WS-EXPECTED-DELTA       PIC S9(9)  VALUE 0.
+       01  WS-ACTUAL-DELTA         PIC S9(9)  VALUE 0.
+
+      *PAYROLL REGISTER REPORT LAYOUT (REPLACES THE OLD FLAT DUMP).
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR          PIC 9(4).
+           05 WS-RUN-MONTH         PIC 9(2).
+           05 WS-RUN-DAY           PIC 9(2).
+       01  WS-PAGE-NO              PIC 9(3) VALUE 1.
+       01  WS-LINE-COUNT           PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE       PIC 9(3) VALUE 50.
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(30) VALUE SPACES.
+           05 FILLER               PIC X(16) VALUE 'PAYROLL REGISTER'.
+           05 FILLER               PIC X(24) VALUE SPACES.
+           05 FILLER               PIC X(5)  VALUE 'PAGE '.
+           05 H1-PAGE-NO           PIC ZZ9.
+
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(10) VALUE 'RUN DATE: '.
+           05 H2-RUN-MONTH         PIC 99.
+           05 FILLER               PIC X(1)  VALUE '/'.
+           05 H2-RUN-DAY           PIC 99.
+           05 FILLER               PIC X(1)  VALUE '/'.
+           05 H2-RUN-YEAR          PIC 9999.
+
+      *THE 10-BYTE SALARY LABEL ALREADY COVERS D-SALARY PLUS ITS
+      *TRAILING FILLER BELOW, SO PRI SAL/LAST CHNG FOLLOW DIRECTLY -
+      *NO EXTRA GAP FILLER HERE, OR THEY WOULD DRIFT OUT OF ALIGNMENT
+      *WITH D-PREV-SALARY/D-LAST-CHANGE.
+       01  WS-HEADING-3.
+           05 FILLER               PIC X(11) VALUE 'SSN'.
+           05 FILLER               PIC X(23) VALUE 'NAME'.
+           05 FILLER               PIC X(10) VALUE 'SALARY'.
+           05 FILLER               PIC X(7)  VALUE 'PRI SAL'.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE 'LAST CHNG'.
+
+       01  WS-DETAIL-LINE.
+           05 D-SSNO               PIC X(11).
+           05 D-NAME               PIC X(23).
+           05 D-SALARY             PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 D-PREV-SALARY        PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(3)  VALUE SPACES.
+           05 D-LAST-CHANGE        PIC X(10).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER               PIC X(34) VALUE
+              'GRAND TOTAL SALARY:'.
+           05 T-TOTAL              PIC ZZZ,ZZZ,ZZ9.
+
       **********************************************************
        PROCEDURE DIVISION.
       *OPEN THE FILES, PROCESS ALL RECORDS IN THE TRANSACTION FILE
@@ -63,24 +199,124 @@
        100-MAIN-PARA.
            OPEN  INPUT   TRANSACTION-FILE
                  I-O     MASTER-FILE
-                 
+
+           PERFORM 120-CHECK-RESTART-PARA
+
+      *AUDIT.LOG IS A RUNNING LOG ACROSS RUNS, NOT A PER-RUN SNAPSHOT,
+      *SO IT IS ALWAYS OPENED FOR EXTEND (APPEND) RATHER THAN OUTPUT -
+      *OTHERWISE EVERY RUN WOULD WIPE OUT THE PRIOR RUNS' HISTORY THIS
+      *FILE EXISTS TO PRESERVE. ON A RESTART, REJECT.DAT IS ALSO
+      *OPENED FOR EXTEND SO THE REJECTS ALREADY WRITTEN FOR THE
+      *PRE-ABEND SEGMENT OF THIS SAME RUN ARE NOT DISCARDED (THOSE
+      *TRANSACTIONS ARE SKIPPED, NOT REPROCESSED, SO THEY WOULD NEVER
+      *BE WRITTEN AGAIN); A NORMAL RUN STILL STARTS REJECT.DAT FRESH.
+           OPEN EXTEND AUDIT-FILE
+           IF RESTART-IN-PROGRESS
+             OPEN EXTEND REJECT-FILE
+           ELSE
+             OPEN OUTPUT REJECT-FILE
+           END-IF
+
+           PERFORM 150-COMPUTE-BEFORE-TOTAL-PARA
+
            PERFORM UNTIL MORE-DATA = 'N'
              READ TRANSACTION-FILE
                AT END
                  MOVE 'N' TO MORE-DATA
                NOT AT END
                  ADD 1 TO RECORD-COUNTER
-                 PERFORM 200-PROCESS-PARA
-             END-READ      
+                 IF RESTART-IN-PROGRESS
+                   AND RECORD-COUNTER NOT > WS-RESTART-COUNT
+                   DISPLAY 'RESTART: SKIPPING ALREADY-APPLIED '
+                    'TRANSACTION ', RECORD-COUNTER
+                   ADD 1 TO WS-SKIPPED-COUNT
+                 ELSE
+                   MOVE 'N' TO WS-RESTART-MODE
+                   PERFORM 200-PROCESS-PARA
+                   PERFORM 700-CHECKPOINT-PARA
+                 END-IF
+             END-READ
            END-PERFORM
-           
+
            CLOSE TRANSACTION-FILE
-           
+           CLOSE AUDIT-FILE
+           CLOSE REJECT-FILE
+
            PERFORM 600-PRINT-PARA
-                
+
+           MOVE RECORD-COUNTER TO CK-TRANS-COUNT
+           MOVE SPACES         TO CK-LAST-KEY
+           MOVE 'COMPLETE'     TO CK-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
            STOP RUN.
       *-------------------------------------------------------------
-      *CHECKS THE CODE IN THE TRANSACTION RECORD AND PERFORMS THE 
+      *DETERMINES WHETHER THIS RUN IS RESTARTING AFTER A PRIOR ABEND
+      *BY READING THE LAST CHECKPOINT RECORD WRITTEN. IF THE PRIOR
+      *RUN COMPLETED CLEANLY (CK-STATUS = 'COMPLETE') OR NO CHECKPOINT
+      *FILE EXISTS, THIS RUN STARTS FROM THE BEGINNING AS NORMAL.
+       120-CHECK-RESTART-PARA.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 'N' TO WS-RESTART-MODE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+             PERFORM UNTIL MORE-DATA = 'N'
+               READ CHECKPOINT-FILE
+                 AT END
+                   MOVE 'N' TO MORE-DATA
+                 NOT AT END
+                   IF CK-STATUS = 'COMPLETE'
+                     MOVE 0   TO WS-RESTART-COUNT
+                     MOVE 'N' TO WS-RESTART-MODE
+                   ELSE
+                     MOVE CK-TRANS-COUNT TO WS-RESTART-COUNT
+                     MOVE 'Y' TO WS-RESTART-MODE
+                   END-IF
+             END-READ
+             END-PERFORM
+           END-IF
+      *THE OPEN ABOVE LEAVES CHECKPOINT-FILE LOGICALLY OPEN EVEN WHEN
+      *UPDISP.CKP DOES NOT EXIST YET (FILE STATUS '05' FOR A MISSING
+      *OPTIONAL FILE, NOT '00'), SO THE CLOSE MUST NOT BE CONDITIONAL
+      *ON CHECKPOINT-FILE-OK - OTHERWISE THE OPEN OUTPUT BELOW WOULD
+      *BE REOPENING AN ALREADY-OPEN FILE.
+           CLOSE CHECKPOINT-FILE
+           MOVE 'Y' TO MORE-DATA
+
+           IF RESTART-IN-PROGRESS
+             DISPLAY 'RESTART MODE: SKIPPING THE FIRST ',
+              WS-RESTART-COUNT, ' ALREADY-APPLIED TRANSACTIONS.'
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+      *-------------------------------------------------------------
+      *SCANS THE MASTER FILE BEFORE ANY TRANSACTION IS APPLIED TO
+      *CAPTURE THE STARTING TOTAL I-SALARY-OUT, SO THE END-OF-RUN
+      *RECONCILIATION IN 600-PRINT-PARA HAS A BEFORE VALUE TO COMPARE
+      *THE AFTER TOTAL AGAINST.
+       150-COMPUTE-BEFORE-TOTAL-PARA.
+           MOVE 0 TO WS-BEFORE-TOTAL
+           MOVE LOW-VALUES TO I-SSNO-OUT
+           START MASTER-FILE
+             KEY > I-SSNO-OUT
+             INVALID KEY
+               CONTINUE
+           END-START
+
+           MOVE 'Y' TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'N'
+             READ MASTER-FILE NEXT RECORD
+               AT END
+                 MOVE 'N' TO MORE-DATA
+               NOT AT END
+                 ADD I-SALARY-OUT TO WS-BEFORE-TOTAL
+             END-READ
+           END-PERFORM
+           MOVE 'Y' TO MORE-DATA.
+      *-------------------------------------------------------------
+      *CHECKS THE CODE IN THE TRANSACTION RECORD AND PERFORMS THE
       *REQUIRED OPERATION - ADD, UPDATE, DELETE.
        200-PROCESS-PARA.
            EVALUATE TRUE
@@ -91,12 +327,24 @@
              WHEN DELETE-R
                PERFORM 500-DELETE-PARA
              WHEN OTHER
-                DISPLAY 'ERROR IN TRANSACTION CODE FOR TRANSACTION '
-                'RECORD NUMBER ', RECORD-COUNTER
-                DISPLAY 'THE KEY OF THE ERRONEOUS RECORD IS ',SSNO-IN
-                DISPLAY '--------------------------------------------' 
+               PERFORM 250-ERROR-PARA
            END-EVALUATE.
       *--------------------------------------------------------------
+      *DISPLAY AN ERROR MESSAGE IF THE TRANSACTION CODE IS NOT ONE OF
+      *THE RECOGNIZED ADD/UPDATE/DELETE CODES.
+       250-ERROR-PARA.
+           DISPLAY 'ERROR IN TRANSACTION CODE FOR TRANSACTION '
+           'RECORD NUMBER ', RECORD-COUNTER
+           DISPLAY 'THE KEY OF THE ERRONEOUS RECORD IS ',SSNO-IN
+           DISPLAY '--------------------------------------------'
+           MOVE SPACES TO WS-AUDIT-OLD-NAME
+           MOVE 0      TO WS-AUDIT-OLD-SALARY
+           MOVE 'INVALID TRANSACTION CODE' TO AU-REASON
+           PERFORM 960-WRITE-AUDIT-FAIL-PARA
+           MOVE AU-REASON TO RJ-REASON
+           PERFORM 970-WRITE-REJECT-PARA
+           ADD 1 TO WS-REJECT-COUNT.
+      *--------------------------------------------------------------
       *A NEW RECORD IS ADDED TO THE MASTER IF THERE IT DOES NOT CONTAIN
       *ONE WITH THE SAME KEY. DISPLAY AN ERROR MESSAGE OTHERWISE
        300-ADD-PARA.
@@ -104,107 +352,264 @@
            MOVE SSNO-IN   TO I-SSNO-OUT
            MOVE NAME-IN   TO I-NAME-OUT
            MOVE SALARY-IN TO I-SALARY-OUT
+           MOVE 0         TO I-PREV-SALARY-OUT
+           MOVE FUNCTION CURRENT-DATE (1:8) TO I-LAST-CHANGE-DATE
            WRITE MASTER-RECORD
               INVALID KEY PERFORM 350-ERROR-PARA
               NOT INVALID KEY
                  DISPLAY 'RECORD WITH KEY ', SSNO-IN, ' ADDED.'
                  DISPLAY '-------------------------------------------'
+                 MOVE SPACES TO WS-AUDIT-OLD-NAME
+                 MOVE 0      TO WS-AUDIT-OLD-SALARY
+                 PERFORM 950-WRITE-AUDIT-PARA
+                 ADD 1 TO WS-ADD-COUNT
+                 ADD SALARY-IN TO WS-EXPECTED-DELTA
            END-WRITE.
       *---------------------------------------------------------------
-      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE ADDED  
+      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE ADDED
        350-ERROR-PARA.
            DISPLAY 'ERROR IN TRANSACTION RECORD NUMBER ',
             RECORD-COUNTER
            DISPLAY 'THE KEY OF THE ERRONEOUS RECORD IS ',SSNO-IN
            DISPLAY ' RECORD WITH THE SAME KEY EXISTS IN MASTER FILE. '
                'ADD UNSUCCESSFUL.'
-           DISPLAY '--------------------------------------------'.
+           DISPLAY '--------------------------------------------'
+           MOVE SPACES TO WS-AUDIT-OLD-NAME
+           MOVE 0      TO WS-AUDIT-OLD-SALARY
+           MOVE 'DUPLICATE KEY. ADD UNSUCCESSFUL.'
+             TO AU-REASON
+           PERFORM 960-WRITE-AUDIT-FAIL-PARA
+           MOVE AU-REASON TO RJ-REASON
+           PERFORM 970-WRITE-REJECT-PARA
+           ADD 1 TO WS-REJECT-COUNT.
       *---------------------------------------------------------------
-      *UPDATE THE OLD SALARY TO A NEW SALARY IF THE RECORD EXISTS 
+      *UPDATE THE OLD SALARY TO A NEW SALARY IF THE RECORD EXISTS
       *IN THE MASTER FILE
        400-UPDATE-PARA.
            MOVE SSNO-IN TO I-SSNO-OUT
            READ MASTER-FILE
              INVALID KEY
                PERFORM 450-ERROR-PARA
-             NOT INVALID KEY  
+             NOT INVALID KEY
+               MOVE I-NAME-OUT   TO WS-AUDIT-OLD-NAME
+               MOVE I-SALARY-OUT TO WS-AUDIT-OLD-SALARY
+               MOVE I-SALARY-OUT TO I-PREV-SALARY-OUT
                MOVE SALARY-IN TO I-SALARY-OUT
+               MOVE FUNCTION CURRENT-DATE (1:8) TO I-LAST-CHANGE-DATE
                REWRITE MASTER-RECORD
-      *            INVALID KEY 
-      *              PERFORM 450-ERROR-PARA 
+      *            INVALID KEY
+      *              PERFORM 450-ERROR-PARA
                   NOT INVALID KEY
                     DISPLAY 'RECORD WITH KEY ',SSNO-IN, ' UPDATED.'
                     DISPLAY '--------------------------------------'
-               END-REWRITE        
+                    PERFORM 950-WRITE-AUDIT-PARA
+                    ADD 1 TO WS-UPDATE-COUNT
+                    ADD SALARY-IN TO WS-EXPECTED-DELTA
+                    SUBTRACT WS-AUDIT-OLD-SALARY FROM WS-EXPECTED-DELTA
+               END-REWRITE
            END-READ.
-      *-------------------------------------------------------------     
-      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE FOUND AND UPDATED  
+      *-------------------------------------------------------------
+      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE FOUND AND UPDATED
        450-ERROR-PARA.
            DISPLAY 'ERROR IN TRANSACTION RECORD NUMBER ',
             RECORD-COUNTER
            DISPLAY 'THE KEY OF THE ERRONEOUS RECORD IS ',SSNO-IN
            DISPLAY 'RECORD WITH THE KEY DOES NOT EXIST IN MASTER FILE.'
                'UPDATE UNSUCCESSFUL.'
-           DISPLAY '--------------------------------------------'.
+           DISPLAY '--------------------------------------------'
+           MOVE SPACES TO WS-AUDIT-OLD-NAME
+           MOVE 0      TO WS-AUDIT-OLD-SALARY
+           MOVE 'KEY NOT FOUND. UPDATE UNSUCCESSFUL.'
+             TO AU-REASON
+           PERFORM 960-WRITE-AUDIT-FAIL-PARA
+           MOVE AU-REASON TO RJ-REASON
+           PERFORM 970-WRITE-REJECT-PARA
+           ADD 1 TO WS-REJECT-COUNT.
       *---------------------------------------------------------------                          
       *DELETE A RECORD FROM THE INDEXED FILE, IF FOUND, ELSE DISPLAY AN 
       *ERROR MESSAGE.   
        500-DELETE-PARA.
            MOVE SSNO-IN TO I-SSNO-OUT
-           DELETE MASTER-FILE
+           READ MASTER-FILE
              INVALID KEY
                PERFORM 550-ERROR-PARA
              NOT INVALID KEY
-               DISPLAY 'RECORD WITH KEY ', SSNO-IN, ' DELETED.'
-               DISPLAY '-------------------------------------------'
-          END-DELETE.
-      *-------------------------------------------------------------     
-      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE DELETED SINCE NOT 
-      *FOUND  
+               MOVE I-NAME-OUT   TO WS-AUDIT-OLD-NAME
+               MOVE I-SALARY-OUT TO WS-AUDIT-OLD-SALARY
+               DELETE MASTER-FILE
+                 INVALID KEY
+                   PERFORM 550-ERROR-PARA
+                 NOT INVALID KEY
+                   DISPLAY 'RECORD WITH KEY ', SSNO-IN, ' DELETED.'
+                   DISPLAY '-------------------------------------------'
+                   PERFORM 950-WRITE-AUDIT-PARA
+                   ADD 1 TO WS-DELETE-COUNT
+                   SUBTRACT WS-AUDIT-OLD-SALARY FROM WS-EXPECTED-DELTA
+               END-DELETE
+           END-READ.
+      *-------------------------------------------------------------
+      *DISPLAY AN ERROR MESSAGE IF RECORD CANNOT BE DELETED SINCE NOT
+      *FOUND
        550-ERROR-PARA.
-           DISPLAY 'ERROR IN TRANSACTION RECORD NUMBER ', 
+           DISPLAY 'ERROR IN TRANSACTION RECORD NUMBER ',
                        RECORD-COUNTER
            DISPLAY 'THE KEY OF THE ERRONEOUS RECORD IS ',SSNO-IN
            DISPLAY 'RECORD WITH THE KEY DOES NOT EXIST IN MASTER FILE.'
                'DELETE UNSUCCESSFUL.'
-           DISPLAY '--------------------------------------------'.
+           DISPLAY '--------------------------------------------'
+           MOVE SPACES TO WS-AUDIT-OLD-NAME
+           MOVE 0      TO WS-AUDIT-OLD-SALARY
+           MOVE 'KEY NOT FOUND. DELETE UNSUCCESSFUL.'
+             TO AU-REASON
+           PERFORM 960-WRITE-AUDIT-FAIL-PARA
+           MOVE AU-REASON TO RJ-REASON
+           PERFORM 970-WRITE-REJECT-PARA
+           ADD 1 TO WS-REJECT-COUNT.
+      *--------------------------------------------------------------
+      *WRITES A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+      *TRANSACTIONS SO A RESTARTED RUN KNOWS HOW FAR THE PRIOR RUN GOT.
+       700-CHECKPOINT-PARA.
+           IF FUNCTION MOD(RECORD-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+             MOVE RECORD-COUNTER TO CK-TRANS-COUNT
+             MOVE SSNO-IN        TO CK-LAST-KEY
+             MOVE 'INFLIGHT'     TO CK-STATUS
+             WRITE CHECKPOINT-RECORD
+           END-IF.
       *--------------------------------------------------------------
-      *MOVES AND WRITES RECORDS FROM THE UPDATED INDEXED FILE TO 
-      *A SEQUENTIAL FILE
+      *PRINTS THE PAYROLL REGISTER FROM THE UPDATED INDEXED FILE:
+      *HEADINGS WITH RUN DATE AND PAGE NUMBER, ONE DETAIL LINE PER
+      *EMPLOYEE, AND A GRAND TOTAL SALARY LINE AT THE END.
        600-PRINT-PARA.
            OPEN OUTPUT PAYROLL-MASTER
-      *CLOSE THE MASTER AND OPEN IT AGAIN SO THAT FILE POINTER
-      *IS POSITIONED AT THE FIRST RECORD     
-      *     CLOSE MASTER-FILE
-      *     OPEN INPUT MASTER-FILE
-      *THE OTHER OPTION IS TO USE THE START VERB TO POSITION THE 
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           PERFORM 610-PRINT-HEADINGS-PARA
+      *THE OTHER OPTION IS TO USE THE START VERB TO POSITION THE
       *FILE POINTER
            MOVE LOW-VALUES TO I-SSNO-OUT
            START MASTER-FILE
-             KEY > I-SSNO-OUT 
+             KEY > I-SSNO-OUT
              INVALID KEY
                 DISPLAY 'NO RECORDS IN THE INDEXED FILE.'
                 DISPLAY '-------------------------------------'
              NOT INVALID KEY
                 CONTINUE
            END-START
-      *READ RECORD FROM MASTER INDEXED AND WRITE TO MASTER SEQUENTIAL     
+      *READ RECORD FROM MASTER INDEXED AND WRITE ONE REGISTER LINE
            MOVE 'Y' TO MORE-DATA
-            
+
            PERFORM UNTIL MORE-DATA = 'N'
       *IF ACCESS IS DYNAMIC, USE READ-NEXT TO READ THE RECORDS
-      *SEQUENTIALLY     
+      *SEQUENTIALLY
              READ MASTER-FILE NEXT RECORD
                AT END
                  MOVE 'N' TO MORE-DATA
                NOT AT END
-                 WRITE PAYROLL-RECORD FROM MASTER-RECORD
+                 IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   ADD 1 TO WS-PAGE-NO
+                   PERFORM 610-PRINT-HEADINGS-PARA
+                 END-IF
+                 MOVE I-SSNO-OUT   TO D-SSNO
+                 MOVE I-NAME-OUT   TO D-NAME
+                 MOVE I-SALARY-OUT TO D-SALARY
+                 MOVE I-PREV-SALARY-OUT TO D-PREV-SALARY
+                 MOVE I-LAST-CHANGE-DATE (5:2) TO D-LAST-CHANGE (1:2)
+                 MOVE '/'                      TO D-LAST-CHANGE (3:1)
+                 MOVE I-LAST-CHANGE-DATE (7:2) TO D-LAST-CHANGE (4:2)
+                 MOVE '/'                      TO D-LAST-CHANGE (6:1)
+                 MOVE I-LAST-CHANGE-DATE (1:4) TO D-LAST-CHANGE (7:4)
+                 WRITE PAYROLL-RECORD FROM WS-DETAIL-LINE
+                 ADD 1 TO WS-LINE-COUNT
+                 ADD I-SALARY-OUT TO WS-SALARY-HASH-TOTAL
              END-READ
-           
+
            END-PERFORM
-           
+
+           MOVE SPACES TO PAYROLL-RECORD
+           WRITE PAYROLL-RECORD
+           MOVE WS-SALARY-HASH-TOTAL TO T-TOTAL
+           WRITE PAYROLL-RECORD FROM WS-TOTAL-LINE
+
            CLOSE PAYROLL-MASTER
-      *     CLOSE MASTER-FILE
-            .          
-           
-      ****************************************************************                                      
\ No newline at end of file
+
+           COMPUTE WS-ACTUAL-DELTA =
+             WS-SALARY-HASH-TOTAL - WS-BEFORE-TOTAL
+
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'RUN-CONTROL SUMMARY'
+           DISPLAY 'TRANSACTIONS READ ..... ', RECORD-COUNTER
+           DISPLAY 'SKIPPED (RESTART) ..... ', WS-SKIPPED-COUNT
+           DISPLAY 'ADDS APPLIED .......... ', WS-ADD-COUNT
+           DISPLAY 'UPDATES APPLIED ....... ', WS-UPDATE-COUNT
+           DISPLAY 'DELETES APPLIED ....... ', WS-DELETE-COUNT
+           DISPLAY 'REJECTED TRANSACTIONS . ', WS-REJECT-COUNT
+           DISPLAY 'FINAL SALARY HASH TOTAL  ', WS-SALARY-HASH-TOTAL
+           DISPLAY '--------------------------------------------'
+
+           IF WS-ACTUAL-DELTA = WS-EXPECTED-DELTA
+             DISPLAY 'CONTROL TOTALS RECONCILE. NO DISCREPANCY.'
+           ELSE
+             DISPLAY '*** CONTROL TOTAL DISCREPANCY DETECTED ***'
+             DISPLAY 'EXPECTED CHANGE IN MASTER TOTAL ',
+              WS-EXPECTED-DELTA
+             DISPLAY 'ACTUAL CHANGE IN MASTER TOTAL ... ',
+              WS-ACTUAL-DELTA
+             DISPLAY 'REVIEW AUDIT.LOG FOR THIS RUN BEFORE RELYING ON '
+              'CH1501.NDX.'
+             MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY '--------------------------------------------'
+            .
+      *--------------------------------------------------------------
+      *WRITES THE THREE PAYROLL REGISTER HEADING LINES (TITLE/PAGE
+      *NUMBER, RUN DATE, COLUMN HEADINGS) AND RESETS THE LINE COUNT.
+      *CALLED AT THE START OF THE REPORT AND ON EVERY PAGE BREAK.
+       610-PRINT-HEADINGS-PARA.
+           MOVE WS-PAGE-NO   TO H1-PAGE-NO
+           MOVE WS-RUN-MONTH TO H2-RUN-MONTH
+           MOVE WS-RUN-DAY   TO H2-RUN-DAY
+           MOVE WS-RUN-YEAR  TO H2-RUN-YEAR
+           MOVE SPACES TO PAYROLL-RECORD
+           WRITE PAYROLL-RECORD FROM WS-HEADING-1
+           WRITE PAYROLL-RECORD FROM WS-HEADING-2
+           MOVE SPACES TO PAYROLL-RECORD
+           WRITE PAYROLL-RECORD
+           WRITE PAYROLL-RECORD FROM WS-HEADING-3
+           MOVE 0 TO WS-LINE-COUNT.
+      *--------------------------------------------------------------
+      *BUILDS AND WRITES AN AUDIT-RECORD FOR A SUCCESSFUL ADD, UPDATE
+      *OR DELETE. WS-AUDIT-OLD-NAME/SALARY MUST BE SET BY THE CALLER
+      *BEFORE THIS IS PERFORMED (SPACES/ZERO FOR AN ADD).
+       950-WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AU-TIMESTAMP
+           MOVE SSNO-IN         TO AU-SSNO
+           MOVE CODE-IN         TO AU-TRANS-CODE
+           MOVE WS-AUDIT-OLD-NAME   TO AU-OLD-NAME
+           MOVE WS-AUDIT-OLD-SALARY TO AU-OLD-SALARY
+           MOVE I-NAME-OUT      TO AU-NEW-NAME
+           MOVE I-SALARY-OUT    TO AU-NEW-SALARY
+           MOVE 'SUCC'          TO AU-STATUS
+           MOVE SPACES          TO AU-REASON
+           WRITE AUDIT-RECORD.
+      *--------------------------------------------------------------
+      *BUILDS AND WRITES AN AUDIT-RECORD FOR A REJECTED ADD, UPDATE
+      *OR DELETE. AU-REASON MUST BE SET BY THE CALLER BEFORE THIS IS
+      *PERFORMED.
+       960-WRITE-AUDIT-FAIL-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AU-TIMESTAMP
+           MOVE SSNO-IN         TO AU-SSNO
+           MOVE CODE-IN         TO AU-TRANS-CODE
+           MOVE WS-AUDIT-OLD-NAME   TO AU-OLD-NAME
+           MOVE WS-AUDIT-OLD-SALARY TO AU-OLD-SALARY
+           MOVE SPACES          TO AU-NEW-NAME
+           MOVE 0               TO AU-NEW-SALARY
+           MOVE 'FAIL'          TO AU-STATUS
+           WRITE AUDIT-RECORD.
+      *--------------------------------------------------------------
+      *WRITES THE REJECTED TRANSACTION RECORD VERBATIM TO REJECT-FILE
+      *ALONGSIDE THE REASON IT WAS REJECTED, SO IT CAN BE CORRECTED
+      *AND RESUBMITTED NEXT RUN INSTEAD OF BEING RE-KEYED BY HAND.
+      *RJ-REASON MUST BE SET BY THE CALLER BEFORE THIS IS PERFORMED.
+       970-WRITE-REJECT-PARA.
+           MOVE TRANS-RECORD TO RJ-TRANS-RECORD
+           WRITE REJECT-RECORD.
+      ****************************************************************
