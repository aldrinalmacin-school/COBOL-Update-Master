@@ -0,0 +1,99 @@
+      *NAME: ANJU CHAWLA
+      *DATE: AUGUST 8, 2026
+      *PURPOSE: ONE-TIME CONVERSION OF THE OLD 34-BYTE CH1501.NDX
+      *(SSN/NAME/SALARY ONLY) INTO THE NEW 47-BYTE LAYOUT UPDISP NOW
+      *REQUIRES (ADDING PRIOR SALARY AND LAST-CHANGE DATE). RUN THIS
+      *ONCE, AFTER RENAMING THE CURRENT PRODUCTION CH1501.NDX TO
+      *CH1501.NDX.OLD, BEFORE RUNNING UPDISP AGAINST AN EXISTING
+      *EMPLOYEE BASE FOR THE FIRST TIME. EVERY CONVERTED RECORD GETS
+      *A PRIOR SALARY OF ZERO AND TODAY'S DATE AS ITS LAST-CHANGE
+      *DATE, THE SAME DEFAULTS UPDISP'S OWN 300-ADD-PARA USES FOR A
+      *RECORD WITH NO EARLIER VALUE TO SHOW.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVCH15.
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+             ASSIGN TO 'CH1501.NDX.OLD'
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS OM-SSNO-OUT.
+
+           SELECT NEW-MASTER-FILE
+             ASSIGN TO 'CH1501.NDX'
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS I-SSNO-OUT.
+      *********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+       01  OLD-MASTER-RECORD.
+           05 OM-SSNO-OUT          PIC X(9).
+           05 OM-NAME-OUT          PIC X(20).
+           05 OM-SALARY-OUT        PIC 9(5).
+
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  MASTER-RECORD.
+           05 I-SSNO-OUT           PIC X(9).
+           05 I-NAME-OUT           PIC X(20).
+           05 I-SALARY-OUT         PIC 9(5).
+           05 I-PREV-SALARY-OUT    PIC 9(5).
+           05 I-LAST-CHANGE-DATE   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS          PIC X    VALUE 'Y'.
+       01  WS-CONVERTED-COUNT    PIC 9(9) VALUE 0.
+       01  WS-TODAY              PIC 9(8).
+      **********************************************************
+       PROCEDURE DIVISION.
+      *READS EVERY RECORD OF THE OLD 34-BYTE CH1501.NDX IN KEY ORDER
+      *AND WRITES IT INTO THE NEW 47-BYTE CH1501.NDX, DEFAULTING THE
+      *TWO NEW FIELDS SINCE THE OLD LAYOUT NEVER TRACKED THEM.
+       100-MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+
+           OPEN INPUT  OLD-MASTER-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+
+           MOVE LOW-VALUES TO OM-SSNO-OUT
+           START OLD-MASTER-FILE
+             KEY IS NOT LESS THAN OM-SSNO-OUT
+             INVALID KEY
+               DISPLAY 'NO RECORDS IN THE OLD INDEXED FILE.'
+           END-START
+
+           PERFORM UNTIL MORE-RECORDS = 'N'
+             READ OLD-MASTER-FILE NEXT RECORD
+               AT END
+                 MOVE 'N' TO MORE-RECORDS
+               NOT AT END
+                 MOVE OM-SSNO-OUT   TO I-SSNO-OUT
+                 MOVE OM-NAME-OUT   TO I-NAME-OUT
+                 MOVE OM-SALARY-OUT TO I-SALARY-OUT
+                 MOVE 0             TO I-PREV-SALARY-OUT
+                 MOVE WS-TODAY      TO I-LAST-CHANGE-DATE
+                 WRITE MASTER-RECORD
+                   INVALID KEY
+                     DISPLAY 'DUPLICATE SSN ', OM-SSNO-OUT, ' SKIPPED.'
+                   NOT INVALID KEY
+                     ADD 1 TO WS-CONVERTED-COUNT
+                 END-WRITE
+             END-READ
+           END-PERFORM
+
+           CLOSE OLD-MASTER-FILE
+           CLOSE NEW-MASTER-FILE
+
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'CH1501.NDX CONVERSION COMPLETE.'
+           DISPLAY 'RECORDS CONVERTED ..... ', WS-CONVERTED-COUNT
+           DISPLAY '--------------------------------------------'
+
+           STOP RUN.
+      ****************************************************************
