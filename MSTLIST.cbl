@@ -0,0 +1,143 @@
+      *NAME: ALDRIN JEROME ALMACIN
+      *DATE: AUGUST 8, 2026
+      *PURPOSE: STANDALONE READ-ONLY LISTING OF CH1501.NDX. PRODUCES A
+      *PRINTED DIRECTORY OF EMPLOYEES WITH PAGE BREAKS AND A GRAND
+      *TOTAL, OPTIONALLY STARTING FROM A GIVEN SSN SO A PARTIAL LISTING
+      *CAN BE PULLED FOR A SPOT AUDIT WITHOUT RUNNING THE FULL UPDATE
+      *JOB.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSTLIST.
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+             ASSIGN TO 'CH1501.NDX'
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS I-SSNO-OUT.
+
+           SELECT LISTING-FILE
+             ASSIGN TO 'MSTLIST.OUT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+      *********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORD CONTAINS 47 CHARACTERS.
+       01  MASTER-RECORD.
+           05 I-SSNO-OUT          PIC X(9).
+           05 I-NAME-OUT          PIC X(20).
+           05 I-SALARY-OUT        PIC 9(5).
+           05 I-PREV-SALARY-OUT   PIC 9(5).
+           05 I-LAST-CHANGE-DATE  PIC 9(8).
+
+       FD  LISTING-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LISTING-RECORD         PIC X(80).
+      *---------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MORE-DATA               PIC X    VALUE 'Y'.
+       01  WS-START-SSNO           PIC X(9) VALUE LOW-VALUES.
+       01  WS-EMPLOYEE-COUNT       PIC 9(5) VALUE 0.
+       01  WS-SALARY-TOTAL         PIC 9(9) VALUE 0.
+       01  WS-PAGE-NO              PIC 9(3) VALUE 1.
+       01  WS-LINE-COUNT           PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE       PIC 9(3) VALUE 50.
+
+       01  WS-HEADING-1.
+           05 FILLER               PIC X(28) VALUE SPACES.
+           05 FILLER               PIC X(23) VALUE
+              'EMPLOYEE MASTER LISTING'.
+           05 FILLER               PIC X(21) VALUE SPACES.
+           05 FILLER               PIC X(5)  VALUE 'PAGE '.
+           05 H1-PAGE-NO           PIC ZZ9.
+
+       01  WS-HEADING-2.
+           05 FILLER               PIC X(11) VALUE 'SSN'.
+           05 FILLER               PIC X(23) VALUE 'NAME'.
+           05 FILLER               PIC X(10) VALUE 'SALARY'.
+
+       01  WS-DETAIL-LINE.
+           05 D-SSNO               PIC X(11).
+           05 D-NAME               PIC X(23).
+           05 D-SALARY             PIC ZZZ,ZZ9.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER               PIC X(34) VALUE
+              'GRAND TOTAL SALARY:'.
+           05 T-TOTAL               PIC ZZZ,ZZZ,ZZ9.
+      **********************************************************
+       PROCEDURE DIVISION.
+      *ACCEPTS AN OPTIONAL STARTING SSN FROM THE COMMAND LINE, THEN
+      *LISTS EVERY MASTER RECORD FROM THAT POINT FORWARD.
+       100-MAIN-PARA.
+           ACCEPT WS-START-SSNO FROM COMMAND-LINE
+           IF WS-START-SSNO = SPACES
+             MOVE LOW-VALUES TO WS-START-SSNO
+           END-IF
+
+           OPEN INPUT  MASTER-FILE
+           OPEN OUTPUT LISTING-FILE
+
+           PERFORM 610-PRINT-HEADINGS-PARA
+
+           MOVE WS-START-SSNO TO I-SSNO-OUT
+           START MASTER-FILE
+             KEY IS NOT LESS THAN I-SSNO-OUT
+             INVALID KEY
+               DISPLAY 'NO RECORDS FOUND AT OR AFTER THE STARTING SSN.'
+           END-START
+
+           MOVE 'Y' TO MORE-DATA
+           PERFORM UNTIL MORE-DATA = 'N'
+             READ MASTER-FILE NEXT RECORD
+               AT END
+                 MOVE 'N' TO MORE-DATA
+               NOT AT END
+                 PERFORM 200-LIST-PARA
+             END-READ
+           END-PERFORM
+
+           MOVE SPACES TO LISTING-RECORD
+           WRITE LISTING-RECORD
+           MOVE WS-SALARY-TOTAL TO T-TOTAL
+           WRITE LISTING-RECORD FROM WS-TOTAL-LINE
+
+           CLOSE MASTER-FILE
+           CLOSE LISTING-FILE
+
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'EMPLOYEES LISTED ...... ', WS-EMPLOYEE-COUNT
+           DISPLAY 'TOTAL SALARY ........... ', WS-SALARY-TOTAL
+           DISPLAY '--------------------------------------------'
+
+           STOP RUN.
+      *-------------------------------------------------------------
+      *WRITES ONE DETAIL LINE PER EMPLOYEE, BREAKING TO A NEW PAGE
+      *WHEN THE CURRENT PAGE IS FULL, AND ACCUMULATES THE GRAND TOTAL.
+       200-LIST-PARA.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+             ADD 1 TO WS-PAGE-NO
+             PERFORM 610-PRINT-HEADINGS-PARA
+           END-IF
+           MOVE I-SSNO-OUT   TO D-SSNO
+           MOVE I-NAME-OUT   TO D-NAME
+           MOVE I-SALARY-OUT TO D-SALARY
+           WRITE LISTING-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           ADD I-SALARY-OUT TO WS-SALARY-TOTAL.
+      *-------------------------------------------------------------
+      *WRITES THE TWO LISTING HEADING LINES AND RESETS THE LINE COUNT.
+      *CALLED AT THE START OF THE REPORT AND ON EVERY PAGE BREAK.
+       610-PRINT-HEADINGS-PARA.
+           MOVE WS-PAGE-NO TO H1-PAGE-NO
+           MOVE SPACES TO LISTING-RECORD
+           WRITE LISTING-RECORD FROM WS-HEADING-1
+           MOVE SPACES TO LISTING-RECORD
+           WRITE LISTING-RECORD
+           WRITE LISTING-RECORD FROM WS-HEADING-2
+           MOVE 0 TO WS-LINE-COUNT.
+      ****************************************************************
