@@ -0,0 +1,80 @@
+      *NAME: ALDRIN JEROME ALMACIN
+      *DATE: AUGUST 8, 2026
+      *PURPOSE: ONE-TIME CONVERSION OF THE OLD FLAT MASTER.DAT (LINE
+      *SEQUENTIAL) INTO THE INDEXED MASTER.DAT THAT ASSIGN3 NOW
+      *REQUIRES. RUN THIS ONCE, AFTER RENAMING THE CURRENT PRODUCTION
+      *MASTER.DAT TO MASTER.DAT.OLD, BEFORE RUNNING ASSIGN3 AGAINST
+      *AN EXISTING ACCOUNT BASE FOR THE FIRST TIME. THE RECORD LAYOUT
+      *IS UNCHANGED - ONLY THE FILE ORGANIZATION CHANGES.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVMAST.
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+             ASSIGN TO 'MASTER.DAT.OLD'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-MASTER-FILE
+             ASSIGN TO 'MASTER.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS MN-ACCT-NO.
+      *********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+       01  OLD-MASTER-REC.
+           05 OM-ACCT-NO       PIC X(5).
+           05 OM-AMOUNT        PIC S9(5)V99.
+           05 OM-ACTIVE        PIC X.
+
+       FD  NEW-MASTER-FILE
+           RECORD CONTAINS 13 CHARACTERS.
+       01  NEW-MASTER-REC.
+           05 MN-ACCT-NO       PIC X(5).
+           05 MN-AMOUNT        PIC S9(5)V99.
+           05 MN-ACTIVE        PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS         PIC X    VALUE 'Y'.
+       01  WS-CONVERTED-COUNT   PIC 9(9) VALUE 0.
+      **********************************************************
+       PROCEDURE DIVISION.
+      *READS EVERY RECORD OF THE OLD FLAT MASTER.DAT IN ORDER AND
+      *WRITES IT INTO THE NEW INDEXED MASTER.DAT UNCHANGED.
+       100-MAIN-PARA.
+           OPEN INPUT  OLD-MASTER-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+
+           PERFORM UNTIL MORE-RECORDS = 'N'
+             READ OLD-MASTER-FILE
+               AT END
+                 MOVE 'N' TO MORE-RECORDS
+               NOT AT END
+                 MOVE OM-ACCT-NO TO MN-ACCT-NO
+                 MOVE OM-AMOUNT  TO MN-AMOUNT
+                 MOVE OM-ACTIVE  TO MN-ACTIVE
+                 WRITE NEW-MASTER-REC
+                   INVALID KEY
+                     DISPLAY 'DUPLICATE ACCOUNT NUMBER ', OM-ACCT-NO,
+                      ' SKIPPED.'
+                   NOT INVALID KEY
+                     ADD 1 TO WS-CONVERTED-COUNT
+                 END-WRITE
+             END-READ
+           END-PERFORM
+
+           CLOSE OLD-MASTER-FILE
+           CLOSE NEW-MASTER-FILE
+
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'MASTER.DAT CONVERSION COMPLETE.'
+           DISPLAY 'RECORDS CONVERTED ..... ', WS-CONVERTED-COUNT
+           DISPLAY '--------------------------------------------'
+
+           STOP RUN.
+      ****************************************************************
